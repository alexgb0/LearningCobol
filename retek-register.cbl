@@ -2,7 +2,24 @@
       * Author: Alex G. B.
       * Date: Nov 02, 2021
       * Purpose: Register an user into the records file.
-      * Tectonics: cobc
+      * Tectonics: cobc -I.
+      ******************************************************************
+      * Modification History:
+      * Nov 02, 2021  AGB  Original.
+      * Nov 22, 2021  AGB  APPEND-USER now ACCEPTs the operator's input
+      *                   instead of writing a hardcoded record; added
+      *                   UPDATE-USER and DELETE-USER, a small menu in
+      *                   MAIN-PROCEDURE to reach them, and an expired-
+      *                   subscription report. APPEND-USER refuses a
+      *                   registration whose email is already on file.
+      *                   Every add/update/delete now appends a dated
+      *                   entry to AUDIT-LOG, and a new or renewed
+      *                   subscription drops a billing TRANSACTION
+      *                   record into TRANSACTIONS-IN for
+      *                   TRANSACTIONS-IVA to tax on its next run.
+      *                   GET-END-IND checkpoints the last id it read
+      *                   to USERS-CHECKPOINT and resumes from there.
+      *                   USER-FILE/WS-USER moved into USERREC.cpy.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RETEK-REGISTER.
@@ -11,55 +28,391 @@
        FILE-CONTROL.
            SELECT USERS ASSIGN TO "USERS-DB"
                ORGANIZATION IS INDEXED
-               ACCESS IS RANDOM
-               RECORD KEY IS REC-USER-ID.
+               ACCESS IS DYNAMIC
+               RECORD KEY IS REC-USER-ID
+               FILE STATUS IS USERS-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "USERS-CHECKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDIT-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+
+           SELECT TRANSACTIONS-IN ASSIGN TO "TRANSACTIONS-IN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TRANS-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  USERS.
-       01  USER-FILE.
-       05      REC-USER-ID     PIC 9(3).
-       05      REC-USER-EMAIL  PIC X(15).
-       05      REC-SUB-EXPIR   PIC 99/99/9999. *> DD/MM/YYYY
+           COPY "USERREC.cpy"
+               REPLACING ==UFLD-RECNAME==       BY ==USER-FILE==
+                   ==UFLD-USER-ID==        BY ==REC-USER-ID==
+                   ==UFLD-USER-EMAIL==     BY ==REC-USER-EMAIL==
+                   ==UFLD-SUB-EXPIR-R==    BY ==REC-SUB-EXPIR-R==
+                   ==UFLD-SUB-EXPIR-DD==   BY ==REC-SUB-EXPIR-DD==
+                   ==UFLD-SUB-EXPIR-MM==   BY ==REC-SUB-EXPIR-MM==
+                   ==UFLD-SUB-EXPIR-YYYY== BY ==REC-SUB-EXPIR-YYYY==
+                   ==UFLD-SUB-EXPIR==      BY ==REC-SUB-EXPIR==.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC              PIC 9(3).
+
+      *> Wide enough for the full STRING built in WRITE-AUDIT-ENTRY
+      *> (81 bytes) with room to spare - a narrower record silently
+      *> truncates the last byte on every write.
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-REC                PIC X(90).
+
+      *> Flat record - see TRANREC.cpy for the layout moved in and out
+      *> of TRANSACTION-RECORD before a billing transaction is queued.
+       FD  TRANSACTIONS-IN.
+       01  TRANSACTIONS-IN-REC          PIC X(34).
 
        WORKING-STORAGE SECTION.
-       01  WS-USER.
-       05      WS-USER-ID     PIC 9(3).
-       05      WS-USER-EMAIL  PIC X(15).
-       05      WS-SUB-EXPIR   PIC 99/99/9999. *> DD/MM/YYYY
+           COPY "USERREC.cpy"
+               REPLACING ==UFLD-RECNAME==       BY ==WS-USER==
+                   ==UFLD-USER-ID==        BY ==WS-USER-ID==
+                   ==UFLD-USER-EMAIL==     BY ==WS-USER-EMAIL==
+                   ==UFLD-SUB-EXPIR-R==    BY ==WS-SUB-EXPIR-R==
+                   ==UFLD-SUB-EXPIR-DD==   BY ==WS-SUB-EXPIR-DD==
+                   ==UFLD-SUB-EXPIR-MM==   BY ==WS-SUB-EXPIR-MM==
+                   ==UFLD-SUB-EXPIR-YYYY== BY ==WS-SUB-EXPIR-YYYY==
+                   ==UFLD-SUB-EXPIR==      BY ==WS-SUB-EXPIR==.
+
+           COPY "TRANREC.cpy".
 
        77  EOF PIC 9.
+       88      EOF-REACHED VALUE 1.
        77  IND PIC 9(3).
+
+       77  USERS-STATUS    PIC XX.
+       77  CKPT-STATUS     PIC XX.
+       77  AUDIT-STATUS    PIC XX.
+       77  TRANS-STATUS    PIC XX.
+
+       77  WS-OPERATOR     PIC X(10).
+       77  MENU-CHOICE     PIC X.
+
+       77  CHECKPOINT-ID   PIC 9(3) VALUE 0.
+
+       77  WS-TODAY        PIC 9(8).
+       77  WS-TODAY-DMY     PIC 9(8).
+       77  WS-EXPIR-DATE   PIC 9(8).
+
+       77  DUP-FOUND       PIC 9.
+       88      EMAIL-IS-DUPLICATE VALUE 1.
+
+       77  WS-INPUT-EXPIR  PIC 9(8).
+
+       77  OLD-EXPIR-TEXT  PIC X(10).
+       77  NEW-EXPIR-TEXT  PIC X(10).
+       77  OLD-EXPIR-DATE  PIC 9(8).
+       77  NEW-EXPIR-DATE  PIC 9(8).
+       77  AUDIT-ACTION    PIC X(6).
+
+      *> The subscription SKU billed every time a user is registered
+      *> or renewed. Category "SUB" is not in TRANSACTIONS-IVA's rate
+      *> table, so it is taxed at the general rate - correct, since
+      *> subscription fees are not a reduced-rate good.
+       77  SUBSCRIPTION-PRODUCT-ID PIC AAA999999 VALUE "SUB000001".
+       77  SUBSCRIPTION-FEE        PIC 9(7)V99 COMP-4 VALUE 9.99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM GET-END-IND. *> GET THE BIGGEST AVALIBLE INDEX
-           *>PERFORM APPEND-USER.
+           DISPLAY "OPERATOR ID: " WITH NO ADVANCING.
+           ACCEPT WS-OPERATOR.
+           PERFORM SHOW-MENU
+               UNTIL MENU-CHOICE = "X" OR MENU-CHOICE = "x".
            STOP RUN.
 
+       SHOW-MENU.
+           DISPLAY " ".
+           DISPLAY "1 - LIST USERS (RESUMES FROM LAST CHECKPOINT)".
+           DISPLAY "2 - REGISTER NEW USER".
+           DISPLAY "3 - UPDATE USER".
+           DISPLAY "4 - DELETE USER".
+           DISPLAY "5 - EXPIRED SUBSCRIPTION REPORT".
+           DISPLAY "X - EXIT".
+           DISPLAY "CHOICE: " WITH NO ADVANCING.
+           ACCEPT MENU-CHOICE.
+           EVALUATE MENU-CHOICE
+               WHEN "1" PERFORM GET-END-IND
+               WHEN "2" PERFORM APPEND-USER
+               WHEN "3" PERFORM UPDATE-USER
+               WHEN "4" PERFORM DELETE-USER
+               WHEN "5" PERFORM EXPIRED-SUBSCRIPTION-REPORT
+               WHEN "X" CONTINUE
+               WHEN "x" CONTINUE
+               WHEN OTHER DISPLAY "UNKNOWN CHOICE"
+           END-EVALUATE.
+
+      *> Registers a new user from operator input. Refuses the
+      *> registration if the email is already on file, logs the add
+      *> to AUDIT-LOG, and drops a billing transaction for the new
+      *> subscription into TRANSACTIONS-IN.
        APPEND-USER.
-           OPEN I-O USERS
-               MOVE REC-USER-ID TO WS-USER-ID.
-               MOVE "USER@LOCAL.HOST" TO WS-USER-EMAIL.
-               MOVE 03062022 TO WS-SUB-EXPIR.
+           DISPLAY "NEW USER ID (3 DIGITS): " WITH NO ADVANCING.
+           ACCEPT WS-USER-ID.
+           DISPLAY "EMAIL: " WITH NO ADVANCING.
+           ACCEPT WS-USER-EMAIL.
+           DISPLAY "SUBSCRIPTION EXPIRY (DDMMYYYY): " WITH NO ADVANCING.
+           ACCEPT WS-INPUT-EXPIR.
+           MOVE WS-INPUT-EXPIR TO WS-SUB-EXPIR.
 
+           PERFORM CHECK-DUPLICATE-EMAIL.
+           IF EMAIL-IS-DUPLICATE
+               DISPLAY "EMAIL ALREADY REGISTERED - USER NOT ADDED"
+           ELSE
+               MOVE WS-USER-ID TO REC-USER-ID
+               PERFORM OPEN-USERS-IO
                WRITE USER-FILE FROM WS-USER
                    INVALID KEY DISPLAY "INVALID KEY"
-                   NOT INVALID KEY DISPLAY "RECORD PUSHED"
-               END-WRITE.
+                   NOT INVALID KEY
+                       DISPLAY "RECORD PUSHED"
+                       MOVE SPACES TO OLD-EXPIR-TEXT
+                       MOVE WS-SUB-EXPIR TO NEW-EXPIR-TEXT
+                       MOVE "ADD" TO AUDIT-ACTION
+                       PERFORM WRITE-AUDIT-ENTRY
+                       PERFORM EMIT-BILLING-TRANSACTION
+               END-WRITE
+               CLOSE USERS
+           END-IF.
+
+      *> Updates an existing user's email and/or expiry date. If the
+      *> expiry date moves later than what was on file, that counts as
+      *> a subscription renewal and bills the subscriber again.
+       UPDATE-USER.
+           DISPLAY "USER ID TO UPDATE (3 DIGITS): " WITH NO ADVANCING.
+           ACCEPT REC-USER-ID.
+           PERFORM OPEN-USERS-IO.
+           READ USERS
+               INVALID KEY
+                   DISPLAY "NO SUCH USER"
+               NOT INVALID KEY
+                   MOVE REC-SUB-EXPIR TO OLD-EXPIR-TEXT
+                   COMPUTE OLD-EXPIR-DATE =
+                       REC-SUB-EXPIR-YYYY * 10000
+                       + REC-SUB-EXPIR-MM * 100
+                       + REC-SUB-EXPIR-DD
+                   DISPLAY "NEW EMAIL: " WITH NO ADVANCING
+                   ACCEPT REC-USER-EMAIL
+                   DISPLAY "NEW EXPIRY (DDMMYYYY): " WITH NO ADVANCING
+                   ACCEPT WS-INPUT-EXPIR
+                   MOVE WS-INPUT-EXPIR TO REC-SUB-EXPIR
+                   REWRITE USER-FILE
+                       INVALID KEY DISPLAY "UPDATE FAILED"
+                       NOT INVALID KEY
+                           DISPLAY "RECORD UPDATED"
+                           MOVE REC-SUB-EXPIR TO NEW-EXPIR-TEXT
+                           COMPUTE NEW-EXPIR-DATE =
+                               REC-SUB-EXPIR-YYYY * 10000
+                               + REC-SUB-EXPIR-MM * 100
+                               + REC-SUB-EXPIR-DD
+                           MOVE "UPDATE" TO AUDIT-ACTION
+                           PERFORM WRITE-AUDIT-ENTRY
+                           IF NEW-EXPIR-DATE > OLD-EXPIR-DATE
+                               PERFORM EMIT-BILLING-TRANSACTION
+                           END-IF
+                   END-REWRITE
+           END-READ.
            CLOSE USERS.
 
-       GET-END-IND.
-           OPEN INPUT USERS
-               MOVE 1 TO REC-USER-ID.
-               MOVE 0 TO EOF.
-               PERFORM UNTIL EOF EQUALS 1
-                   READ USERS RECORD INTO WS-USER
-                       KEY IS REC-USER-ID
-                       INVALID KEY MOVE 1 TO EOF
+       DELETE-USER.
+           DISPLAY "USER ID TO DELETE (3 DIGITS): " WITH NO ADVANCING.
+           ACCEPT REC-USER-ID.
+           PERFORM OPEN-USERS-IO.
+           READ USERS
+               INVALID KEY
+                   DISPLAY "NO SUCH USER"
+               NOT INVALID KEY
+                   MOVE REC-SUB-EXPIR TO OLD-EXPIR-TEXT
+                   DELETE USERS RECORD
+                       INVALID KEY
+                           DISPLAY "DELETE FAILED"
                        NOT INVALID KEY
-                           DISPLAY REC-USER-ID " RECORD: " WS-USER
-                           ADD 1 TO REC-USER-ID
-                   END-READ
-               END-PERFORM.
+                           DISPLAY "RECORD DELETED"
+                           MOVE SPACES TO NEW-EXPIR-TEXT
+                           MOVE "DELETE" TO AUDIT-ACTION
+                           PERFORM WRITE-AUDIT-ENTRY
+                   END-DELETE
+           END-READ.
            CLOSE USERS.
+
+      *> Sequential scan (by ascending key, so deletes never leave a
+      *> gap the scan can't get past) that resumes from the id saved
+      *> in USERS-CHECKPOINT on the previous run, instead of always
+      *> starting at record 1. USERS-DB will not exist yet on a fresh
+      *> system with no users registered - status "35" is treated as
+      *> an empty file rather than letting the runtime abend.
+       GET-END-IND.
+           PERFORM READ-CHECKPOINT.
+           OPEN INPUT USERS.
+           MOVE 0 TO EOF.
+           IF USERS-STATUS = "35"
+               MOVE 1 TO EOF
+           ELSE
+               MOVE CHECKPOINT-ID TO REC-USER-ID
+               START USERS KEY IS GREATER THAN REC-USER-ID
+                   INVALID KEY MOVE 1 TO EOF
+               END-START
+           END-IF.
+           PERFORM UNTIL EOF-REACHED
+               READ USERS NEXT RECORD INTO WS-USER
+                   AT END MOVE 1 TO EOF
+               END-READ
+               IF NOT EOF-REACHED
+                   DISPLAY REC-USER-ID " RECORD: " WS-USER
+                   MOVE REC-USER-ID TO CHECKPOINT-ID
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-PERFORM.
+           IF USERS-STATUS NOT = "35"
+               CLOSE USERS
+           END-IF.
+
+      *> Same ascending scan as GET-END-IND, but always from the top
+      *> of the file and reporting only subscribers whose REC-SUB-EXPIR
+      *> has already passed - this is a point-in-time report, not a
+      *> resumable job, so it does not touch the checkpoint. USERS-DB
+      *> not existing yet (status "35") just means no one has ever
+      *> registered, so the report has nothing to list.
+       EXPIRED-SUBSCRIPTION-REPORT.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           OPEN INPUT USERS.
+           MOVE 0 TO EOF.
+           DISPLAY "EXPIRED SUBSCRIPTIONS AS OF " WS-TODAY.
+           IF USERS-STATUS = "35"
+               MOVE 1 TO EOF
+           ELSE
+               MOVE 0 TO REC-USER-ID
+               START USERS KEY IS GREATER THAN REC-USER-ID
+                   INVALID KEY MOVE 1 TO EOF
+               END-START
+           END-IF.
+           PERFORM UNTIL EOF-REACHED
+               READ USERS NEXT RECORD INTO WS-USER
+                   AT END MOVE 1 TO EOF
+               END-READ
+               IF NOT EOF-REACHED
+                   COMPUTE WS-EXPIR-DATE =
+                       WS-SUB-EXPIR-YYYY * 10000
+                       + WS-SUB-EXPIR-MM * 100
+                       + WS-SUB-EXPIR-DD
+                   IF WS-EXPIR-DATE < WS-TODAY
+                       DISPLAY REC-USER-ID " RECORD: " WS-USER
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF USERS-STATUS NOT = "35"
+               CLOSE USERS
+           END-IF.
+
+      *> Scans the whole file looking for the email about to be
+      *> registered. Always starts at the top - an id gap left by a
+      *> delete must not stop the scan before every record is checked.
+      *> USERS-DB not existing yet (status "35") means no one is
+      *> registered yet either, so there is no duplicate to find.
+       CHECK-DUPLICATE-EMAIL.
+           MOVE 0 TO DUP-FOUND.
+           OPEN INPUT USERS.
+           MOVE 0 TO EOF.
+           IF USERS-STATUS = "35"
+               MOVE 1 TO EOF
+           ELSE
+               MOVE 0 TO REC-USER-ID
+               START USERS KEY IS GREATER THAN REC-USER-ID
+                   INVALID KEY MOVE 1 TO EOF
+               END-START
+           END-IF.
+           PERFORM UNTIL EOF-REACHED
+               READ USERS NEXT RECORD
+                   AT END MOVE 1 TO EOF
+               END-READ
+               IF NOT EOF-REACHED AND REC-USER-EMAIL = WS-USER-EMAIL
+                   MOVE 1 TO DUP-FOUND
+               END-IF
+           END-PERFORM.
+           IF USERS-STATUS NOT = "35"
+               CLOSE USERS
+           END-IF.
+
+      *> APPEND-USER/UPDATE-USER/DELETE-USER all need keyed read/write
+      *> access to USERS-DB, but on a fresh system USERS-DB has never
+      *> been created - OPEN I-O on a missing indexed file fails with
+      *> status "35". Create an empty one with OPEN OUTPUT/CLOSE and
+      *> open it I-O again, the indexed-file equivalent of the OPEN
+      *> EXTEND/fallback-to-OUTPUT pattern used for AUDIT-LOG and
+      *> TRANSACTIONS-IN.
+       OPEN-USERS-IO.
+           OPEN I-O USERS.
+           IF USERS-STATUS = "35"
+               OPEN OUTPUT USERS
+               CLOSE USERS
+               OPEN I-O USERS
+           END-IF.
+
+       READ-CHECKPOINT.
+           MOVE 0 TO CHECKPOINT-ID.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-STATUS = "35"
+               CONTINUE
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END MOVE CHECKPOINT-REC TO CHECKPOINT-ID
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE CHECKPOINT-ID TO CHECKPOINT-REC.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+      *> AUDIT-LOG is a running append-only history - open EXTEND to
+      *> add to it, falling back to OUTPUT the first time the file
+      *> does not exist yet.
+       WRITE-AUDIT-ENTRY.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           OPEN EXTEND AUDIT-LOG.
+           IF AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+           MOVE SPACES TO AUDIT-LOG-REC.
+           STRING WS-TODAY DELIMITED BY SIZE
+               " " REC-USER-ID DELIMITED BY SIZE
+               " " AUDIT-ACTION DELIMITED BY SIZE
+               " OLD-EXPIR=" OLD-EXPIR-TEXT DELIMITED BY SIZE
+               " NEW-EXPIR=" NEW-EXPIR-TEXT DELIMITED BY SIZE
+               " OPERATOR=" WS-OPERATOR DELIMITED BY SIZE
+               INTO AUDIT-LOG-REC
+           END-STRING.
+           WRITE AUDIT-LOG-REC.
+           CLOSE AUDIT-LOG.
+
+      *> Drops a billing transaction for the subscription fee into
+      *> TRANSACTIONS-IN so TRANSACTIONS-IVA taxes and reports it on
+      *> its next run.
+       EMIT-BILLING-TRANSACTION.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           STRING WS-TODAY (7:2) WS-TODAY (5:2) WS-TODAY (1:4)
+               INTO WS-TODAY-DMY
+           END-STRING.
+           OPEN EXTEND TRANSACTIONS-IN.
+           IF TRANS-STATUS = "35"
+               OPEN OUTPUT TRANSACTIONS-IN
+           END-IF.
+           MOVE SPACES TO TRANSACTION-RECORD.
+           MOVE SUBSCRIPTION-PRODUCT-ID TO TRANSACTION-PRODUCT-ID.
+           MOVE WS-TODAY-DMY TO TRANSACTION-DATE.
+           MOVE SUBSCRIPTION-FEE TO TRANSACTION-AMMOUNT.
+           MOVE 0 TO TRANSACTION-IVA.
+           MOVE TRANSACTION-RECORD TO TRANSACTIONS-IN-REC.
+           WRITE TRANSACTIONS-IN-REC.
+           CLOSE TRANSACTIONS-IN.
+
        END PROGRAM RETEK-REGISTER.
