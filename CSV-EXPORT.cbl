@@ -0,0 +1,198 @@
+      ******************************************************************
+      * Author: Alex G. B.
+      * Date: Nov 25, 2021
+      * Purpose: Dumps USERS-DB and TRANSACTIONS-OUT to flat CSV files
+      *          (USERS-CSV / TRANSACTIONS-CSV) so the data can be
+      *          loaded into a spreadsheet or handed to another system.
+      *          Uses the same USERREC.cpy / TRANREC.cpy copybooks as
+      *          RETEK-REGISTER and TRANSACTIONS-IVA, so a field added
+      *          to either record layout only has to change in one
+      *          place.
+      * Tectonics: cobc -I.
+      ******************************************************************
+      * Modification History:
+      * Nov 25, 2021  AGB  Original.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CSV-EXPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USERS ASSIGN TO "USERS-DB"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS REC-USER-ID
+               FILE STATUS IS USERS-STATUS.
+
+           SELECT TRANSACTIONS-OUT ASSIGN TO "TRANSACTIONS-OUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TRANS-OUT-STATUS.
+
+           SELECT USERS-CSV ASSIGN TO "USERS-CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRANSACTIONS-CSV ASSIGN TO "TRANSACTIONS-CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USERS.
+           COPY "USERREC.cpy"
+               REPLACING ==UFLD-RECNAME==       BY ==USER-FILE==
+                   ==UFLD-USER-ID==        BY ==REC-USER-ID==
+                   ==UFLD-USER-EMAIL==     BY ==REC-USER-EMAIL==
+                   ==UFLD-SUB-EXPIR-R==    BY ==REC-SUB-EXPIR-R==
+                   ==UFLD-SUB-EXPIR-DD==   BY ==REC-SUB-EXPIR-DD==
+                   ==UFLD-SUB-EXPIR-MM==   BY ==REC-SUB-EXPIR-MM==
+                   ==UFLD-SUB-EXPIR-YYYY== BY ==REC-SUB-EXPIR-YYYY==
+                   ==UFLD-SUB-EXPIR==      BY ==REC-SUB-EXPIR==.
+
+      *> Flat record - see TRANREC.cpy for the layout moved in and out
+      *> of TRANSACTION-RECORD on every read.
+       FD  TRANSACTIONS-OUT.
+       01  TRANSACTIONS-OUT-REC    PIC X(34).
+
+       FD  USERS-CSV.
+       01  USERS-CSV-REC           PIC X(80).
+
+       FD  TRANSACTIONS-CSV.
+       01  TRANSACTIONS-CSV-REC    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY "USERREC.cpy"
+               REPLACING ==UFLD-RECNAME==       BY ==WS-USER==
+                   ==UFLD-USER-ID==        BY ==WS-USER-ID==
+                   ==UFLD-USER-EMAIL==     BY ==WS-USER-EMAIL==
+                   ==UFLD-SUB-EXPIR-R==    BY ==WS-SUB-EXPIR-R==
+                   ==UFLD-SUB-EXPIR-DD==   BY ==WS-SUB-EXPIR-DD==
+                   ==UFLD-SUB-EXPIR-MM==   BY ==WS-SUB-EXPIR-MM==
+                   ==UFLD-SUB-EXPIR-YYYY== BY ==WS-SUB-EXPIR-YYYY==
+                   ==UFLD-SUB-EXPIR==      BY ==WS-SUB-EXPIR==.
+
+           COPY "TRANREC.cpy".
+
+       77  USERS-STATUS   PIC XX.
+       77  USERS-EOF      PIC 9 VALUE 0.
+       88      USERS-EOF-REACHED VALUE 1.
+
+       77  TRANS-OUT-STATUS PIC XX.
+       77  TRANS-EOF      PIC 9 VALUE 0.
+       88      TRANS-EOF-REACHED VALUE 1.
+
+       77  WS-EMAIL-TRIM  PIC X(15).
+       77  WS-IVA-FLAG    PIC X(3).
+
+      *> STRING cannot send a COMP-4 item directly - it must be DISPLAY
+      *> usage, so the money fields are edited into these first.
+       77  WS-CSV-AMOUNT  PIC 9(7).99.
+       77  WS-CSV-IVA-AMT PIC 9(7).99.
+       77  WS-CSV-GROSS   PIC 9(7).99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM EXPORT-USERS.
+           PERFORM EXPORT-TRANSACTIONS.
+           STOP RUN.
+
+      *> Ascending-key scan over the whole file, same START/READ NEXT
+      *> idiom RETEK-REGISTER uses - a DELETE can leave a gap in the id
+      *> sequence so the scan cannot just step REC-USER-ID by 1.
+      *> USERS-DB will not exist yet on a fresh system with no users
+      *> registered - status "35" is treated as an empty file, so the
+      *> export still produces a header-only USERS-CSV instead of
+      *> abending.
+       EXPORT-USERS.
+           OPEN INPUT USERS.
+           OPEN OUTPUT USERS-CSV.
+           MOVE "USER_ID,EMAIL,SUB_EXPIR" TO USERS-CSV-REC.
+           WRITE USERS-CSV-REC.
+           MOVE 0 TO USERS-EOF.
+           IF USERS-STATUS = "35"
+               MOVE 1 TO USERS-EOF
+           ELSE
+               MOVE 0 TO REC-USER-ID
+               START USERS KEY IS GREATER THAN REC-USER-ID
+                   INVALID KEY MOVE 1 TO USERS-EOF
+               END-START
+           END-IF.
+           PERFORM UNTIL USERS-EOF-REACHED
+               READ USERS NEXT RECORD INTO WS-USER
+                   AT END MOVE 1 TO USERS-EOF
+               END-READ
+               IF NOT USERS-EOF-REACHED
+                   PERFORM WRITE-USER-CSV-LINE
+               END-IF
+           END-PERFORM.
+           IF USERS-STATUS NOT = "35"
+               CLOSE USERS
+           END-IF.
+           CLOSE USERS-CSV.
+
+       WRITE-USER-CSV-LINE.
+           MOVE WS-USER-EMAIL TO WS-EMAIL-TRIM.
+           MOVE SPACES TO USERS-CSV-REC.
+           STRING WS-USER-ID DELIMITED BY SIZE
+               "," WS-EMAIL-TRIM DELIMITED BY SIZE
+               "," WS-SUB-EXPIR DELIMITED BY SIZE
+               INTO USERS-CSV-REC
+           END-STRING.
+           WRITE USERS-CSV-REC.
+
+      *> TRANSACTIONS-OUT will not exist yet if TRANSACTIONS-IVA has
+      *> never run - status "35" is treated as an empty file, the same
+      *> way TRANSACTIONS-IVA.cbl and IVA-SUMMARY.cbl now treat it.
+       EXPORT-TRANSACTIONS.
+           OPEN INPUT TRANSACTIONS-OUT.
+           OPEN OUTPUT TRANSACTIONS-CSV.
+           MOVE SPACES TO TRANSACTIONS-CSV-REC.
+           STRING "CATEGORY,PRODUCT_NUM,DATE,AMOUNT,IVA_FLAG,"
+               DELIMITED BY SIZE
+               "RATE,IVA_AMT,GROSS" DELIMITED BY SIZE
+               INTO TRANSACTIONS-CSV-REC
+           END-STRING.
+           WRITE TRANSACTIONS-CSV-REC.
+           MOVE 0 TO TRANS-EOF.
+           IF TRANS-OUT-STATUS = "35"
+               MOVE 1 TO TRANS-EOF
+           ELSE
+               READ TRANSACTIONS-OUT
+                   AT END MOVE 1 TO TRANS-EOF
+               END-READ
+           END-IF.
+           PERFORM UNTIL TRANS-EOF-REACHED
+               MOVE TRANSACTIONS-OUT-REC TO TRANSACTION-RECORD
+               IF TRANSACTION-CATEGORY NOT = "TOT"
+                   PERFORM WRITE-TRANSACTION-CSV-LINE
+               END-IF
+               READ TRANSACTIONS-OUT
+                   AT END MOVE 1 TO TRANS-EOF
+               END-READ
+           END-PERFORM.
+           IF TRANS-OUT-STATUS NOT = "35"
+               CLOSE TRANSACTIONS-OUT
+           END-IF.
+           CLOSE TRANSACTIONS-CSV.
+
+       WRITE-TRANSACTION-CSV-LINE.
+           IF TRANSACTION-IVA-APPLYED
+               MOVE "YES" TO WS-IVA-FLAG
+           ELSE
+               MOVE "NO " TO WS-IVA-FLAG
+           END-IF.
+           MOVE TRANSACTION-AMMOUNT      TO WS-CSV-AMOUNT.
+           MOVE TRANSACTION-IVA-AMOUNT   TO WS-CSV-IVA-AMT.
+           MOVE TRANSACTION-GROSS-AMOUNT TO WS-CSV-GROSS.
+           MOVE SPACES TO TRANSACTIONS-CSV-REC.
+           STRING TRANSACTION-CATEGORY     DELIMITED BY SIZE
+               "," TRANSACTION-PRODUCT-NUM  DELIMITED BY SIZE
+               "," TRANSACTION-DATE         DELIMITED BY SIZE
+               "," WS-CSV-AMOUNT            DELIMITED BY SIZE
+               "," WS-IVA-FLAG              DELIMITED BY SIZE
+               "," TRANSACTION-IVA-RATE     DELIMITED BY SIZE
+               "," WS-CSV-IVA-AMT           DELIMITED BY SIZE
+               "," WS-CSV-GROSS             DELIMITED BY SIZE
+               INTO TRANSACTIONS-CSV-REC
+           END-STRING.
+           WRITE TRANSACTIONS-CSV-REC.
+
+       END PROGRAM CSV-EXPORT.
