@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Author: Alex G. B.
+      * Date: Nov 02, 2021
+      * Purpose: Shared record layout for a USERS-DB subscriber
+      *          record. COPYed with REPLACING to build both the
+      *          USER-FILE (FD) and WS-USER (working-storage) views
+      *          without duplicating the field list in every program
+      *          that touches USERS-DB. Every field name in this
+      *          copybook is a placeholder (UFLD-xxx) - REPLACING must
+      *          list each one individually, since COPY REPLACING only
+      *          matches whole tokens and UFLD is not a token on its
+      *          own inside a compound name like UFLD-USER-ID.
+      * Tectonics: cobc -I.
+      ******************************************************************
+      * Modification History:
+      * Nov 02, 2021  AGB  Original record folded out into a copybook.
+      ******************************************************************
+       01  UFLD-RECNAME.
+       05      UFLD-USER-ID      PIC 9(3).
+       05      UFLD-USER-EMAIL   PIC X(15).
+       05      UFLD-SUB-EXPIR    PIC 99/99/9999. *> DD/MM/YYYY
+       05      UFLD-SUB-EXPIR-R  REDEFINES UFLD-SUB-EXPIR.
+           10  UFLD-SUB-EXPIR-DD    PIC 99.
+           10  FILLER             PIC X.
+           10  UFLD-SUB-EXPIR-MM    PIC 99.
+           10  FILLER             PIC X.
+           10  UFLD-SUB-EXPIR-YYYY  PIC 9999.
