@@ -0,0 +1,42 @@
+      ******************************************************************
+      * Author: Alex G. B.
+      * Date: Oct. 30 2021
+      * Purpose: Shared record layout for a sales transaction. COPYed
+      *          into WORKING-STORAGE by every program that builds or
+      *          reads a transaction, so the field list only has to
+      *          change in one place. The TRANSACTIONS-IN/OUT FDs hold
+      *          a flat record of matching length (34 bytes) and move
+      *          whole records into and out of this layout, rather
+      *          than COPYing it a second time - GnuCOBOL treats a
+      *          repeated elementary name across two 01-groups in the
+      *          same program as ambiguous even when it is never used
+      *          unqualified.
+      * Tectonics: cobc -I.
+      ******************************************************************
+      * Modification History:
+      * Oct. 30 2021  AGB  Original record folded out into a copybook.
+      * Nov 15 2021  AGB  Split TRANSACTION-PRODUCT-ID into category
+      *                   and product number so the IVA rate table can
+      *                   key off the category. Added the computed
+      *                   rate/IVA-amount/gross-amount fields so a
+      *                   transaction's full breakdown survives onto
+      *                   TRANSACTIONS-OUT for reporting.
+      ******************************************************************
+       01  TRANSACTION-RECORD.
+       05      TRANSACTION-PRODUCT-ID.
+           10  TRANSACTION-CATEGORY      PIC AAA.
+           10  TRANSACTION-PRODUCT-NUM   PIC 9(6).
+       05      TRANSACTION-DATE          PIC 99/99/9999. *> DD/MM/YYYY
+       05      TRANSACTION-DATE-R REDEFINES TRANSACTION-DATE.
+           10  TRANSACTION-DATE-DD       PIC 99.
+           10  FILLER                  PIC X.
+           10  TRANSACTION-DATE-MM       PIC 99.
+           10  FILLER                  PIC X.
+           10  TRANSACTION-DATE-YYYY     PIC 9999.
+       05      TRANSACTION-AMMOUNT       PIC 9(7)V99 COMP-4.
+       05      TRANSACTION-IVA           PIC 9.
+       88          TRANSACTION-IVA-APPLYED VALUE 1.
+       88          TRANSACTION-IVA-NOT-APPLYED VALUE 0.
+       05      TRANSACTION-IVA-RATE      PIC 99.
+       05      TRANSACTION-IVA-AMOUNT    PIC 9(7)V99 COMP-4.
+       05      TRANSACTION-GROSS-AMOUNT  PIC 9(7)V99 COMP-4.
