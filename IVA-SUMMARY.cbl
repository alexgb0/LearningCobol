@@ -0,0 +1,165 @@
+      ******************************************************************
+      * Author: Alex G. B.
+      * Date: Nov 18, 2021
+      * Purpose: Reads TRANSACTIONS-OUT (written by TRANSACTIONS-IVA)
+      *          and prints a daily IVA collection summary broken out
+      *          by rate bracket, for handing to the accountant.
+      * Tectonics: cobc -I.
+      ******************************************************************
+      * Modification History:
+      * Nov 18, 2021  AGB  Original.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IVA-SUMMARY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTIONS-OUT ASSIGN TO "TRANSACTIONS-OUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TRANS-OUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *> Flat record - see TRANREC.cpy for the layout moved in and out
+      *> of TRANSACTION-RECORD on every read.
+       FD  TRANSACTIONS-OUT.
+       01  TRANSACTIONS-OUT-REC    PIC X(34).
+
+       WORKING-STORAGE SECTION.
+           COPY "TRANREC.cpy".
+
+       77  RPT-EOF PIC 9 VALUE 0.
+       88      RPT-EOF-REACHED VALUE 1.
+
+       77  TRANS-OUT-STATUS PIC XX.
+
+      *> Rate brackets the accountant files under. A rate that matches
+      *> none of these (shouldn't happen - TRANSACTIONS-IVA only ever
+      *> writes 21/10/04) falls into the OTHER bucket.
+       01  IVA-BRACKET-VALUES.
+       05      FILLER PIC X(17) VALUE "GENERAL        21".
+       05      FILLER PIC X(17) VALUE "REDUCED        10".
+       05      FILLER PIC X(17) VALUE "SUPER-REDUCED  04".
+       01  IVA-BRACKET-TABLE REDEFINES IVA-BRACKET-VALUES.
+       05      IVA-BRACKET-ENTRY OCCURS 3 TIMES INDEXED BY BRK-IDX.
+           10  IVA-BRACKET-NAME PIC X(15).
+           10  IVA-BRACKET-RATE PIC 99.
+
+       01  BRACKET-TOTALS OCCURS 3 TIMES INDEXED BY TOT-IDX.
+       05      BRK-COUNT       PIC 9(5)     VALUE 0.
+       05      BRK-NET-TOTAL   PIC 9(7)V99 COMP-4 VALUE 0.
+       05      BRK-IVA-TOTAL   PIC 9(7)V99 COMP-4 VALUE 0.
+       05      BRK-GROSS-TOTAL PIC 9(7)V99 COMP-4 VALUE 0.
+
+       77  OTHER-COUNT       PIC 9(5)     VALUE 0.
+       77  OTHER-NET-TOTAL   PIC 9(7)V99 COMP-4 VALUE 0.
+       77  OTHER-IVA-TOTAL   PIC 9(7)V99 COMP-4 VALUE 0.
+       77  OTHER-GROSS-TOTAL PIC 9(7)V99 COMP-4 VALUE 0.
+
+       77  GRAND-NET-TOTAL   PIC 9(7)V99 COMP-4 VALUE 0.
+       77  GRAND-IVA-TOTAL   PIC 9(7)V99 COMP-4 VALUE 0.
+       77  GRAND-GROSS-TOTAL PIC 9(7)V99 COMP-4 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-RUN.
+           PERFORM CLASSIFY-TRANSACTION UNTIL RPT-EOF-REACHED.
+           PERFORM TERMINATE-RUN.
+           PERFORM PRINT-SUMMARY.
+           STOP RUN.
+
+      *> TRANSACTIONS-OUT will not exist yet if TRANSACTIONS-IVA has
+      *> never run - that is an empty report, not an error, so status
+      *> "35" is treated the same way READ-CHECKPOINT in RETEK-REGISTER
+      *> treats a missing USERS-CHECKPOINT: skip straight to EOF.
+       INITIALIZE-RUN.
+           MOVE 0 TO RPT-EOF.
+           OPEN INPUT TRANSACTIONS-OUT.
+           IF TRANS-OUT-STATUS = "35"
+               MOVE 1 TO RPT-EOF
+           ELSE
+               PERFORM READ-NEXT-OUT-RECORD
+           END-IF.
+
+       READ-NEXT-OUT-RECORD.
+           READ TRANSACTIONS-OUT
+               AT END MOVE 1 TO RPT-EOF
+           END-READ.
+           IF NOT RPT-EOF-REACHED
+               MOVE TRANSACTIONS-OUT-REC TO TRANSACTION-RECORD
+           END-IF.
+
+      *> The trailing total line TRANSACTIONS-IVA appends has category
+      *> "TOT" and is not a real transaction - skip it and move on.
+       CLASSIFY-TRANSACTION.
+           IF TRANSACTION-CATEGORY = "TOT"
+               PERFORM READ-NEXT-OUT-RECORD
+           ELSE
+               PERFORM LOOKUP-BRACKET
+               PERFORM READ-NEXT-OUT-RECORD
+           END-IF.
+
+       LOOKUP-BRACKET.
+           SET BRK-IDX TO 1.
+           SEARCH IVA-BRACKET-ENTRY
+               AT END PERFORM ACCUMULATE-OTHER
+               WHEN IVA-BRACKET-RATE (BRK-IDX) = TRANSACTION-IVA-RATE
+                   SET TOT-IDX TO BRK-IDX
+                   PERFORM ACCUMULATE-BRACKET
+           END-SEARCH.
+
+       ACCUMULATE-BRACKET.
+           ADD 1 TO BRK-COUNT (TOT-IDX).
+           ADD TRANSACTION-AMMOUNT      TO BRK-NET-TOTAL (TOT-IDX).
+           ADD TRANSACTION-IVA-AMOUNT   TO BRK-IVA-TOTAL (TOT-IDX).
+           ADD TRANSACTION-GROSS-AMOUNT TO BRK-GROSS-TOTAL (TOT-IDX).
+
+       ACCUMULATE-OTHER.
+           ADD 1 TO OTHER-COUNT.
+           ADD TRANSACTION-AMMOUNT      TO OTHER-NET-TOTAL.
+           ADD TRANSACTION-IVA-AMOUNT   TO OTHER-IVA-TOTAL.
+           ADD TRANSACTION-GROSS-AMOUNT TO OTHER-GROSS-TOTAL.
+
+       PRINT-SUMMARY.
+           DISPLAY "DAILY IVA COLLECTION SUMMARY".
+           DISPLAY "=============================".
+           SET BRK-IDX TO 1.
+           SET TOT-IDX TO 1.
+           PERFORM 3 TIMES
+               DISPLAY IVA-BRACKET-NAME (BRK-IDX)
+                   " (" IVA-BRACKET-RATE (BRK-IDX) "%) COUNT "
+                   BRK-COUNT (TOT-IDX)
+               DISPLAY "    NET..: " BRK-NET-TOTAL (TOT-IDX)
+               DISPLAY "    IVA..: " BRK-IVA-TOTAL (TOT-IDX)
+               DISPLAY "    GROSS: " BRK-GROSS-TOTAL (TOT-IDX)
+               SET BRK-IDX UP BY 1
+               SET TOT-IDX UP BY 1
+           END-PERFORM.
+           PERFORM SUM-BRACKET-TOTALS.
+           DISPLAY "OTHER (UNRECOGNISED RATE) COUNT " OTHER-COUNT.
+           DISPLAY "    NET..: " OTHER-NET-TOTAL.
+           DISPLAY "    IVA..: " OTHER-IVA-TOTAL.
+           DISPLAY "    GROSS: " OTHER-GROSS-TOTAL.
+           ADD OTHER-NET-TOTAL   TO GRAND-NET-TOTAL.
+           ADD OTHER-IVA-TOTAL   TO GRAND-IVA-TOTAL.
+           ADD OTHER-GROSS-TOTAL TO GRAND-GROSS-TOTAL.
+           DISPLAY "-----------------------------".
+           DISPLAY "GRAND TOTAL NET..: " GRAND-NET-TOTAL.
+           DISPLAY "GRAND TOTAL IVA..: " GRAND-IVA-TOTAL.
+           DISPLAY "GRAND TOTAL GROSS: " GRAND-GROSS-TOTAL.
+
+       SUM-BRACKET-TOTALS.
+           SET TOT-IDX TO 1.
+           PERFORM 3 TIMES
+               ADD BRK-NET-TOTAL (TOT-IDX)   TO GRAND-NET-TOTAL
+               ADD BRK-IVA-TOTAL (TOT-IDX)   TO GRAND-IVA-TOTAL
+               ADD BRK-GROSS-TOTAL (TOT-IDX) TO GRAND-GROSS-TOTAL
+               SET TOT-IDX UP BY 1
+           END-PERFORM.
+
+       TERMINATE-RUN.
+           IF TRANS-OUT-STATUS NOT = "35"
+               CLOSE TRANSACTIONS-OUT
+           END-IF.
+
+       END PROGRAM IVA-SUMMARY.
