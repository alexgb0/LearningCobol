@@ -2,40 +2,188 @@
       * Author: Alex G. B.
       * Date: Oct. 30 2021
       * Purpose: Applying iva in a tansaction (learning).
-      * Tectonics: cobc
+      * Tectonics: cobc -I.
+      ******************************************************************
+      * Modification History:
+      * Oct. 30 2021  AGB  Original single hardcoded transaction.
+      * Nov 10 2021  AGB  Now runs as a real batch job: reads every
+      *                   record off TRANSACTIONS-IN, applies IVA per
+      *                   record and writes TRANSACTIONS-OUT plus a
+      *                   trailing total record.
+      * Nov 15 2021  AGB  IVA-CONST replaced by a rate table keyed on
+      *                   the product category prefix, so reduced and
+      *                   super-reduced products stop being overcharged
+      *                   at the general rate. TRANSACTION record moved
+      *                   into the shared TRANREC.cpy copybook.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TRANSACTIONS-IVA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTIONS-IN ASSIGN TO "TRANSACTIONS-IN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TRANS-IN-STATUS.
+
+           SELECT TRANSACTIONS-OUT ASSIGN TO "TRANSACTIONS-OUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TRANS-OUT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+      *> Flat records - every transaction is moved in and out of the
+      *> TRANSACTION-RECORD working-storage copy (see TRANREC.cpy); the
+      *> 34 bytes here must stay in step with that layout's length.
+       FD  TRANSACTIONS-IN.
+       01  TRANSACTIONS-IN-REC     PIC X(34).
+
+       FD  TRANSACTIONS-OUT.
+       01  TRANSACTIONS-OUT-REC    PIC X(34).
+
        WORKING-STORAGE SECTION.
-       01  TRANSACTION.
-       02  TRANSACTION-PRODUCT-ID  PIC AAA999999.
-       02  TRANSACTION-DATE        PIC 99/99/9999. *> DDMMYYYY
-       02  TRANSACTION-AMMOUNT     PIC 9999V99 COMP-4.
-       02  TRANSACTION-IVA         PIC 9.
-       88      TRANSACTION-IVA-APPLYED VALUE 1.
-       88      TRANSACTION-IVA-NOT-APPLYED VALUE 0.
-
-       77  IVA-CONST PIC 99 VALUE 21.
+           COPY "TRANREC.cpy".
+
+       77  TR-EOF PIC 9 VALUE 0.
+       88      TR-EOF-REACHED VALUE 1.
+
+       77  TRANS-IN-STATUS  PIC XX.
+       77  TRANS-OUT-STATUS PIC XX.
+
+       77  IVA-GENERAL-RATE PIC 99 VALUE 21.
+
+       77  TOTAL-TRANSACTION-COUNT PIC 9(5) VALUE 0.
+       77  TOTAL-NET-AMOUNT    PIC 9(7)V99 COMP-4 VALUE 0.
+       77  TOTAL-IVA-AMOUNT    PIC 9(7)V99 COMP-4 VALUE 0.
+       77  TOTAL-GROSS-AMOUNT  PIC 9(7)V99 COMP-4 VALUE 0.
+
+      *> Statutory IVA rate per product category. Anything not listed
+      *> here falls back to IVA-GENERAL-RATE.
+       01  IVA-RATE-VALUES.
+       05      FILLER PIC X(5) VALUE "ALI04".
+       05      FILLER PIC X(5) VALUE "FAR04".
+       05      FILLER PIC X(5) VALUE "LIB10".
+       05      FILLER PIC X(5) VALUE "TRA10".
+       01  IVA-RATE-TABLE REDEFINES IVA-RATE-VALUES.
+       05      IVA-RATE-ENTRY OCCURS 4 TIMES INDEXED BY IVA-RATE-IDX.
+           10  IVA-RATE-CATEGORY PIC XXX.
+           10  IVA-RATE-PCT      PIC 9(2).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           MOVE 23.95 TO TRANSACTION-AMMOUNT.
-           MOVE 0 TO TRANSACTION-IVA.
+           PERFORM INITIALIZE-RUN.
+           PERFORM PROCESS-TRANSACTIONS UNTIL TR-EOF-REACHED.
+           PERFORM WRITE-TOTAL-LINE.
+           PERFORM TERMINATE-RUN.
+           STOP RUN.
+
+      *> TRANSACTIONS-IN is only ever created lazily, the first time
+      *> RETEK-REGISTER's EMIT-BILLING-TRANSACTION runs - "no file yet"
+      *> is a normal empty batch, not an error, so status "35" is
+      *> treated the same way READ-CHECKPOINT treats a missing
+      *> USERS-CHECKPOINT: skip straight to end-of-file.
+       INITIALIZE-RUN.
+           OPEN OUTPUT TRANSACTIONS-OUT.
+           MOVE 0 TO TR-EOF.
+           OPEN INPUT TRANSACTIONS-IN.
+           IF TRANS-IN-STATUS = "35"
+               MOVE 1 TO TR-EOF
+           ELSE
+               PERFORM READ-NEXT-TRANSACTION
+           END-IF.
+
+       READ-NEXT-TRANSACTION.
+           READ TRANSACTIONS-IN
+               AT END MOVE 1 TO TR-EOF
+           END-READ.
+           IF NOT TR-EOF-REACHED
+               MOVE TRANSACTIONS-IN-REC TO TRANSACTION-RECORD
+           END-IF.
+
+       PROCESS-TRANSACTIONS.
            EVALUATE TRUE
                WHEN TRANSACTION-IVA-APPLYED PERFORM TRANSACTION-WITH-IVA
                WHEN TRANSACTION-IVA-NOT-APPLYED PERFORM TRANSACTION-PROC
            END-EVALUATE.
-           
-           DISPLAY TRANSACTION-AMMOUNT.
-
-           STOP RUN.
+           PERFORM ACCUMULATE-TOTALS.
+           PERFORM WRITE-TXN-OUT.
+           PERFORM READ-NEXT-TRANSACTION.
 
+      *> Amount arrived with IVA already included (e.g. a point-of-
+      *> sale ticket) - back the net and IVA amount out of the gross
+      *> so the breakdown is still available for reporting.
        TRANSACTION-WITH-IVA.
+           PERFORM LOOKUP-IVA-RATE.
+           MOVE TRANSACTION-AMMOUNT TO TRANSACTION-GROSS-AMOUNT.
+           COMPUTE TRANSACTION-AMMOUNT ROUNDED =
+               TRANSACTION-GROSS-AMOUNT /
+                   (1 + (TRANSACTION-IVA-RATE / 100)).
+           COMPUTE TRANSACTION-IVA-AMOUNT =
+               TRANSACTION-GROSS-AMOUNT - TRANSACTION-AMMOUNT.
 
+      *> Amount is net - compute the IVA and the resulting gross.
        TRANSACTION-PROC.
-           COMPUTE TRANSACTION-AMMOUNT = TRANSACTION-AMMOUNT + 
-               ((TRANSACTION-AMMOUNT * IVA-CONST) / 100).
-           
+           PERFORM LOOKUP-IVA-RATE.
+           COMPUTE TRANSACTION-IVA-AMOUNT ROUNDED =
+               (TRANSACTION-AMMOUNT * TRANSACTION-IVA-RATE) / 100.
+           COMPUTE TRANSACTION-GROSS-AMOUNT ROUNDED =
+               TRANSACTION-AMMOUNT + TRANSACTION-IVA-AMOUNT.
+
+       LOOKUP-IVA-RATE.
+           SET IVA-RATE-IDX TO 1.
+           SEARCH IVA-RATE-ENTRY
+               AT END MOVE IVA-GENERAL-RATE TO TRANSACTION-IVA-RATE
+               WHEN IVA-RATE-CATEGORY (IVA-RATE-IDX)
+                       = TRANSACTION-CATEGORY
+                   MOVE IVA-RATE-PCT (IVA-RATE-IDX)
+                       TO TRANSACTION-IVA-RATE
+           END-SEARCH.
+
+       ACCUMULATE-TOTALS.
+           ADD TRANSACTION-AMMOUNT     TO TOTAL-NET-AMOUNT.
+           ADD TRANSACTION-IVA-AMOUNT  TO TOTAL-IVA-AMOUNT.
+           ADD TRANSACTION-GROSS-AMOUNT TO TOTAL-GROSS-AMOUNT.
+           ADD 1 TO TOTAL-TRANSACTION-COUNT.
+
+       WRITE-TXN-OUT.
+           MOVE TRANSACTION-RECORD TO TRANSACTIONS-OUT-REC.
+           WRITE TRANSACTIONS-OUT-REC.
+           DISPLAY TRANSACTION-PRODUCT-ID " NET " TRANSACTION-AMMOUNT
+               " IVA " TRANSACTION-IVA-AMOUNT
+               " GROSS " TRANSACTION-GROSS-AMOUNT.
+
+      *> Trailing record: category "TOT" flags it as the run total
+      *> rather than a real transaction. TRANSACTION-PRODUCT-NUM
+      *> carries the transaction count, TRANSACTION-IVA is set to 9
+      *> (not a valid flag value) so no report mistakes it for a
+      *> normal transaction.
+       WRITE-TOTAL-LINE.
+           MOVE SPACES TO TRANSACTION-RECORD.
+           MOVE "TOT" TO TRANSACTION-CATEGORY.
+           MOVE TOTAL-TRANSACTION-COUNT TO TRANSACTION-PRODUCT-NUM.
+           MOVE 9 TO TRANSACTION-IVA.
+           MOVE TOTAL-NET-AMOUNT TO TRANSACTION-AMMOUNT.
+           MOVE TOTAL-IVA-AMOUNT TO TRANSACTION-IVA-AMOUNT.
+           MOVE TOTAL-GROSS-AMOUNT TO TRANSACTION-GROSS-AMOUNT.
+           MOVE TRANSACTION-RECORD TO TRANSACTIONS-OUT-REC.
+           WRITE TRANSACTIONS-OUT-REC.
+           DISPLAY "TRANSACTIONS PROCESSED: " TOTAL-TRANSACTION-COUNT.
+           DISPLAY "TOTAL NET..: " TOTAL-NET-AMOUNT.
+           DISPLAY "TOTAL IVA..: " TOTAL-IVA-AMOUNT.
+           DISPLAY "TOTAL GROSS: " TOTAL-GROSS-AMOUNT.
+
+       TERMINATE-RUN.
+           IF TRANS-IN-STATUS NOT = "35"
+               CLOSE TRANSACTIONS-IN
+               PERFORM CLEAR-TRANSACTIONS-IN
+           END-IF.
+           CLOSE TRANSACTIONS-OUT.
+
+      *> Today's batch has been fully read into TRANSACTIONS-OUT above -
+      *> truncate TRANSACTIONS-IN back to empty so tomorrow's run only
+      *> ever sees transactions EMIT-BILLING-TRANSACTION appends from
+      *> here on, instead of reprocessing the whole history again.
+       CLEAR-TRANSACTIONS-IN.
+           OPEN OUTPUT TRANSACTIONS-IN.
+           CLOSE TRANSACTIONS-IN.
 
        END PROGRAM TRANSACTIONS-IVA.
